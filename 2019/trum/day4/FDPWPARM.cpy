@@ -0,0 +1,3 @@
+01 FDPW-PARM-AREA.
+    05 FDPW-PARM-LEN             PIC S9(4) COMP.
+    05 FDPW-PARM-TEXT            PIC X(80).
