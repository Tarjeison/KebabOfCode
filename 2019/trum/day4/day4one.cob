@@ -1,15 +1,60 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FINDPW.
-    
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT FDPW-OUT-FILE ASSIGN TO "FDPWOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-OUT-FILE-STATUS.
+        SELECT FDPW-CKPT-FILE ASSIGN TO "FDPWCKPT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  FDPW-OUT-FILE.
+        COPY FDPWVOUT.
+    FD  FDPW-CKPT-FILE.
+        COPY FDPWCKPT.
+
     WORKING-STORAGE SECTION.
-    
+
+*> PASSWORD-CHAR is the code itself - independent storage, not a
+*> REDEFINES of a numeric field, so it can genuinely hold letters as
+*> well as digits. END-CHAR is compared to it lexicographically, and
+*> 0060-INCREMENT-CODE steps it without relying on numeric ADD.
     01 WS-PASSWORD.
-        05 PASSWORD                     PIC 9(6) VALUE 158126.
         05 PASSWORD-CHAR                PIC X(6).
-        05 END-VALUE                    PIC 9(6) VALUE 624574.
-        05 DIFF                         PIC 9(6).
-        
+        05 END-CHAR                     PIC X(6).
+
+    01 WS-RANGE-PARSE.
+        05 FDPW-START-TXT               PIC X(6).
+        05 FDPW-END-TXT                 PIC X(6).
+
+    01  WS-NUM-TEMP                     PIC 9(6).
+
+*> symbol set the scan walks through, in increment order - digits
+*> first, then letters, matching how a 6-character PIN would be read.
+    01  WS-ALPHABET                     PIC X(36) VALUE
+        '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+    01 WS-INCR-CONTROL.
+        05 WS-INCR-POS                  PIC 9.
+        05 WS-INCR-CHAR                 PIC X(1).
+        05 WS-ALPHA-IDX                 PIC 99.
+        05 WS-CARRY-SWITCH              PIC 9.
+            88 CARRY-PENDING            VALUE 1.
+            88 CARRY-DONE               VALUE 0.
+
+*> used by 0014/0016 to reject a PARM code containing a character
+*> outside WS-ALPHABET before the scan or the increment logic ever
+*> sees it.
+    01 WS-CHAR-CHECK.
+        05 WS-CHAR-POS                  PIC 9.
+        05 WS-CHAR-TO-CHECK             PIC X(1).
+        05 WS-CHAR-FOUND-IDX            PIC 99.
+
     01 WS-COMPARE.
         05 COUNTER                      PIC 9.
         05 COUNTER-PLUS-ONE             PIC 9.
@@ -19,46 +64,249 @@ DATA DIVISION.
         05 CUR-PW-DOUBLE-DIGITS         PIC 9.
             88 PW-DOUBLE-DIGITS         VALUE 1.
             88 PW-NOT-DOUBLE-DIGITS     VALUE 0.
-            
-        
+
+
     01  NUM-VALID-CODES                 PIC 9(6).
-            
-        
-    
-PROCEDURE DIVISION.
+
+    01  WS-RESTART-SWITCH               PIC 9 VALUE 0.
+        88 RESTART-FOUND                VALUE 1.
+        88 RESTART-NOT-FOUND            VALUE 0.
+
+    01  WS-RANGE-SWITCH                 PIC 9 VALUE 0.
+        88 RANGE-SCAN-DONE              VALUE 1.
+        88 RANGE-SCAN-NOT-DONE          VALUE 0.
+
+    01  WS-PARM-START                   PIC X(6).
+
+    01  WS-CHECKPOINT-INTERVAL          PIC 9(6) VALUE 1000.
+    01  WS-ITERATION-COUNT              PIC 9(6) VALUE 0.
+
+    01 WS-CKPT-CONTROL.
+        05 WS-DUMMY                     PIC 9(6).
+        05 WS-CKPT-REMAINDER            PIC 9(6).
+
+    01  WS-OUT-FILE-STATUS              PIC XX VALUE '00'.
+    01  WS-CKPT-FILE-STATUS             PIC XX VALUE '00'.
+
+    LINKAGE SECTION.
+        COPY FDPWPARM.
+
+PROCEDURE DIVISION USING FDPW-PARM-AREA.
     0000-MAIN.
-        SUBTRACT END-VALUE FROM PASSWORD GIVING DIFF
-        MOVE 0 TO NUM-VALID-CODES
-        PERFORM DIFF TIMES
-            PERFORM 0100-CHECK-IF-VALID-PW
-            ADD 1 TO PASSWORD
-        END-PERFORM
+        PERFORM 0011-GET-PARM-RANGE
+        PERFORM 0013-CHECK-RESTART
+        PERFORM 0012-VALIDATE-RANGE
+        IF RESTART-FOUND
+            OPEN EXTEND FDPW-OUT-FILE
+        ELSE
+            OPEN OUTPUT FDPW-OUT-FILE
+        END-IF
+        IF WS-OUT-FILE-STATUS NOT = '00'
+            DISPLAY 'FINDPW0004E ERROR OPENING FDPWOUT - FILE STATUS '
+                WS-OUT-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        SET RANGE-SCAN-NOT-DONE TO TRUE
+        PERFORM 0020-SCAN-ONE-CODE UNTIL RANGE-SCAN-DONE
+        CLOSE FDPW-OUT-FILE
+        PERFORM 0095-CLEAR-CHECKPOINT
         DISPLAY NUM-VALID-CODES
         STOP RUN
         .
     0000-END.
-    
+
+    0020-SCAN-ONE-CODE.
+        PERFORM 0100-CHECK-IF-VALID-PW
+        IF PW-INCREASING AND PW-DOUBLE-DIGITS
+            PERFORM 0150-WRITE-VALID-CODE
+        END-IF
+        IF PASSWORD-CHAR = END-CHAR
+            SET RANGE-SCAN-DONE TO TRUE
+        ELSE
+            PERFORM 0060-INCREMENT-CODE
+            ADD 1 TO WS-ITERATION-COUNT
+            DIVIDE WS-ITERATION-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-DUMMY REMAINDER WS-CKPT-REMAINDER
+            IF WS-CKPT-REMAINDER = 0
+                PERFORM 0200-WRITE-CHECKPOINT
+            END-IF
+        END-IF
+        .
+    0020-END.
+
+*> steps PASSWORD-CHAR to the next code in WS-ALPHABET order, carrying
+*> into the position to the left the way an odometer rolls over - no
+*> numeric ADD involved, so a code with letters in it increments the
+*> same way a purely numeric one does.
+    0060-INCREMENT-CODE.
+        MOVE 6 TO WS-INCR-POS
+        SET CARRY-PENDING TO TRUE
+        PERFORM 0061-INCREMENT-POSITION
+            UNTIL CARRY-DONE OR WS-INCR-POS = 0
+        .
+    0060-END.
+
+    0061-INCREMENT-POSITION.
+        MOVE PASSWORD-CHAR(WS-INCR-POS:1) TO WS-INCR-CHAR
+        PERFORM VARYING WS-ALPHA-IDX FROM 1 BY 1
+                UNTIL WS-ALPHABET(WS-ALPHA-IDX:1) = WS-INCR-CHAR
+                    OR WS-ALPHA-IDX = 36
+            CONTINUE
+        END-PERFORM
+        IF WS-ALPHA-IDX = 36
+            MOVE '0' TO PASSWORD-CHAR(WS-INCR-POS:1)
+        ELSE
+            ADD 1 TO WS-ALPHA-IDX
+            MOVE WS-ALPHABET(WS-ALPHA-IDX:1) TO PASSWORD-CHAR(WS-INCR-POS:1)
+            SET CARRY-DONE TO TRUE
+        END-IF
+        SUBTRACT 1 FROM WS-INCR-POS
+        .
+    0061-END.
+
+    0011-GET-PARM-RANGE.
+        UNSTRING FDPW-PARM-TEXT(1:FDPW-PARM-LEN) DELIMITED BY ','
+            INTO FDPW-START-TXT FDPW-END-TXT
+        END-UNSTRING
+*>      a purely numeric field is still zero-filled via NUMVAL, same
+*>      as before - FUNCTION NUMVAL's result is a numeric item, and
+*>      moving a numeric DISPLAY item to an alphanumeric one copies
+*>      its digit characters as-is, so "5" still lands as "000005".
+*>      Anything with a letter in it skips NUMVAL entirely and is
+*>      taken as the literal alphanumeric code (space-padded if it is
+*>      shorter than six characters).
+        IF FDPW-START-TXT IS NUMERIC
+            MOVE FUNCTION NUMVAL(FDPW-START-TXT) TO WS-NUM-TEMP
+            MOVE WS-NUM-TEMP TO PASSWORD-CHAR
+        ELSE
+            MOVE FDPW-START-TXT TO PASSWORD-CHAR
+        END-IF
+        IF FDPW-END-TXT IS NUMERIC
+            MOVE FUNCTION NUMVAL(FDPW-END-TXT) TO WS-NUM-TEMP
+            MOVE WS-NUM-TEMP TO END-CHAR
+        ELSE
+            MOVE FDPW-END-TXT TO END-CHAR
+        END-IF
+        MOVE PASSWORD-CHAR TO WS-PARM-START
+        PERFORM 0014-VALIDATE-CODE-CHARS
+        .
+    0011-END.
+
+*> rejects a range whose start or end code contains a character
+*> outside WS-ALPHABET (a stray lowercase letter, or trailing blanks
+*> from a PARM value shorter than six characters) before the scan or
+*> 0061-INCREMENT-POSITION ever sees it - otherwise that paragraph's
+*> alphabet search falls through to WS-ALPHA-IDX = 36 and silently
+*> mistreats the bad character as a 'Z'.
+    0014-VALIDATE-CODE-CHARS.
+        PERFORM VARYING WS-CHAR-POS FROM 1 BY 1 UNTIL WS-CHAR-POS > 6
+            MOVE PASSWORD-CHAR(WS-CHAR-POS:1) TO WS-CHAR-TO-CHECK
+            PERFORM 0016-CHECK-ONE-CHAR
+            MOVE END-CHAR(WS-CHAR-POS:1) TO WS-CHAR-TO-CHECK
+            PERFORM 0016-CHECK-ONE-CHAR
+        END-PERFORM
+        .
+    0014-END.
+
+    0016-CHECK-ONE-CHAR.
+        PERFORM VARYING WS-CHAR-FOUND-IDX FROM 1 BY 1
+                UNTIL WS-ALPHABET(WS-CHAR-FOUND-IDX:1) = WS-CHAR-TO-CHECK
+                    OR WS-CHAR-FOUND-IDX = 36
+            CONTINUE
+        END-PERFORM
+        IF WS-ALPHABET(WS-CHAR-FOUND-IDX:1) NOT = WS-CHAR-TO-CHECK
+            DISPLAY 'FINDPW0003E RANGE CODE CONTAINS A CHARACTER NOT IN '
+                'THE SUPPORTED ALPHABET: "' WS-CHAR-TO-CHECK '"'
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        .
+    0016-END.
+
+    0013-CHECK-RESTART.
+        MOVE 0 TO NUM-VALID-CODES
+        SET RESTART-NOT-FOUND TO TRUE
+        OPEN INPUT FDPW-CKPT-FILE
+        IF WS-CKPT-FILE-STATUS = '00'
+            READ FDPW-CKPT-FILE
+                AT END
+                    SET RESTART-NOT-FOUND TO TRUE
+                NOT AT END
+                    IF FDPW-CKPT-START = WS-PARM-START
+                            AND FDPW-CKPT-END = END-CHAR
+                        SET RESTART-FOUND TO TRUE
+                        MOVE FDPW-CKPT-PASSWORD TO PASSWORD-CHAR
+                        MOVE FDPW-CKPT-VALID-COUNT TO NUM-VALID-CODES
+                    ELSE
+                        DISPLAY 'FINDPW0002W CHECKPOINT IS FOR A DIFFERENT '
+                            'RANGE - IGNORING IT AND STARTING FRESH'
+                        SET RESTART-NOT-FOUND TO TRUE
+                    END-IF
+            END-READ
+            CLOSE FDPW-CKPT-FILE
+        END-IF
+        .
+    0013-END.
+
+*>  PASSWORD-CHAR = END-CHAR (a single-code range) is a legitimate
+*>  request, not a range-order error - only reject when the start
+*>  actually sorts after the end.
+    0012-VALIDATE-RANGE.
+        IF PASSWORD-CHAR > END-CHAR
+            DISPLAY 'FINDPW0001E RANGE START ' PASSWORD-CHAR
+                ' IS GREATER THAN RANGE END ' END-CHAR
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        .
+    0012-END.
+
     0100-CHECK-IF-VALID-PW.
         MOVE 0 TO COUNTER
-        SET PW-INCREASING TO TRUE 
-        SET PW-NOT-DOUBLE-DIGITS TO TRUE 
-        
+        SET PW-INCREASING TO TRUE
+        SET PW-NOT-DOUBLE-DIGITS TO TRUE
+
         PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER=6 OR PW-NOT-INCREASING
             ADD 1 TO COUNTER GIVING COUNTER-PLUS-ONE
-            
-            IF PASSWORD(COUNTER-PLUS-ONE:1) < PASSWORD(COUNTER:1)
+
+            IF PASSWORD-CHAR(COUNTER-PLUS-ONE:1) < PASSWORD-CHAR(COUNTER:1)
                 SET PW-NOT-INCREASING TO TRUE
             END-IF
-            
-            IF PASSWORD(COUNTER-PLUS-ONE:1) = PASSWORD(COUNTER:1)
+
+            IF PASSWORD-CHAR(COUNTER-PLUS-ONE:1) = PASSWORD-CHAR(COUNTER:1)
                 SET PW-DOUBLE-DIGITS TO TRUE
             END-IF
-            
+
         END-PERFORM
         IF PW-INCREASING AND PW-DOUBLE-DIGITS
             ADD 1 TO NUM-VALID-CODES
         END-IF
         .
     0100-END.
-    
+
+    0150-WRITE-VALID-CODE.
+        MOVE PASSWORD-CHAR TO FDPW-VALID-CODE
+        MOVE 'ANY-DOUBLE' TO FDPW-VALID-RULE
+        WRITE FDPW-VALID-REC
+        .
+    0150-END.
+
+    0095-CLEAR-CHECKPOINT.
+        OPEN OUTPUT FDPW-CKPT-FILE
+        CLOSE FDPW-CKPT-FILE
+        .
+    0095-END.
+
+    0200-WRITE-CHECKPOINT.
+        MOVE WS-PARM-START TO FDPW-CKPT-START
+        MOVE END-CHAR TO FDPW-CKPT-END
+        MOVE PASSWORD-CHAR TO FDPW-CKPT-PASSWORD
+        MOVE NUM-VALID-CODES TO FDPW-CKPT-VALID-COUNT
+        OPEN OUTPUT FDPW-CKPT-FILE
+        WRITE FDPW-CKPT-REC
+        CLOSE FDPW-CKPT-FILE
+        .
+    0200-END.
+
 END PROGRAM FINDPW.
