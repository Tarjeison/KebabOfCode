@@ -0,0 +1,4 @@
+01 FDPW-VALID-REC.
+    05 FDPW-VALID-CODE           PIC X(6).
+    05 FDPW-VALID-RULE           PIC X(20).
+    05 FILLER                    PIC X(54).
