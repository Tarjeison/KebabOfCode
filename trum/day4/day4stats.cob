@@ -0,0 +1,209 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FINDPWDS.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT FDPW-STAT-FILE ASSIGN TO "FDPWSTAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-STAT-FILE-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  FDPW-STAT-FILE.
+        COPY FDPWSTAT.
+
+    WORKING-STORAGE SECTION.
+
+    01 WS-PASSWORD.
+        05 PASSWORD                     PIC 9(6).
+        05 END-VALUE                    PIC 9(6).
+        05 DIFF                         PIC 9(6).
+
+    01 WS-RANGE-PARSE.
+        05 FDPW-START-TXT               PIC X(6).
+        05 FDPW-END-TXT                 PIC X(6).
+
+*> exactly-double rule - the day4two FINDPW rule. Reproduced here,
+*> same as day4recon.cob does, so this report doesn't have to call
+*> day4two's FINDPW main program to get the same accept/reject answer.
+    01 WS-COMPARE-EXACT.
+        05 COUNTER                      PIC 9.
+        05 COUNTER-PLUS-ONE             PIC 9.
+        05 E-J                          PIC 9.
+        05 E-J-PLUS-ONE                 PIC 9.
+        05 E-COUNTER-MATCHING-DIGITS    PIC 9.
+        05 E-NEXT-DIGIT                 PIC 99.
+        05 E-PREVIOUS-MATCHING-DIGIT    PIC 99.
+        05 E-MATCH-POSITION             PIC 9.
+        05 E-SEARCH-MATCHING-DIGITS     PIC 9.
+            88 E-SEARCH-MATCHING-FINISHED VALUE 1.
+            88 E-SEARCH-NOT-FINISHED      VALUE 0.
+        05 E-CUR-PW-DOUBLE              PIC 9.
+            88 E-PW-DOUBLE               VALUE 1.
+            88 E-PW-NOT-DOUBLE           VALUE 0.
+        05 E-CUR-PW-INVALID             PIC 9.
+            88 E-PW-VALID                VALUE 1.
+            88 E-PW-INVALID              VALUE 0.
+
+    01  NUM-VALID-CODES                 PIC 9(6).
+
+    01  WS-LEADING-DIGIT                PIC 9.
+    01  WS-BUCKET-IDX                   PIC 99.
+
+    01 WS-LEADING-BUCKET.
+        05 WS-LEADING-COUNT             PIC 9(6) OCCURS 10 TIMES.
+
+    01 WS-POSITION-BUCKET.
+        05 WS-POSITION-COUNT            PIC 9(6) OCCURS 5 TIMES.
+
+    01  WS-STAT-FILE-STATUS             PIC XX VALUE '00'.
+
+    LINKAGE SECTION.
+        COPY FDPWPARM.
+
+PROCEDURE DIVISION USING FDPW-PARM-AREA.
+    0000-MAIN.
+        PERFORM 0011-GET-PARM-RANGE
+        PERFORM 0012-VALIDATE-RANGE
+        SUBTRACT END-VALUE FROM PASSWORD GIVING DIFF
+        ADD 1 TO DIFF
+        MOVE 0 TO NUM-VALID-CODES
+        PERFORM 0020-CLEAR-BUCKETS
+        PERFORM DIFF TIMES
+            PERFORM 0100-CHECK-EXACT-DOUBLE
+            IF E-PW-VALID AND E-PW-DOUBLE
+                ADD 1 TO NUM-VALID-CODES
+                PERFORM 0150-TALLY-LEADING-DIGIT
+                PERFORM 0160-TALLY-MATCH-POSITION
+            END-IF
+            ADD 1 TO PASSWORD
+        END-PERFORM
+        OPEN OUTPUT FDPW-STAT-FILE
+        PERFORM 0200-WRITE-LEADING-DIGIT-REPORT
+        PERFORM 0210-WRITE-MATCH-POSITION-REPORT
+        CLOSE FDPW-STAT-FILE
+        DISPLAY 'VALID CODES IN RANGE: ' NUM-VALID-CODES
+        STOP RUN
+        .
+    0000-END.
+
+    0011-GET-PARM-RANGE.
+        UNSTRING FDPW-PARM-TEXT(1:FDPW-PARM-LEN) DELIMITED BY ','
+            INTO FDPW-START-TXT FDPW-END-TXT
+        END-UNSTRING
+*>      NUMVAL (rather than a straight MOVE) so a PARM field shorter
+*>      than its PIC X slot - UNSTRING space-pads it on the right -
+*>      converts to the right zero-filled number instead of garbage.
+        MOVE FUNCTION NUMVAL(FDPW-START-TXT) TO PASSWORD
+        MOVE FUNCTION NUMVAL(FDPW-END-TXT) TO END-VALUE
+        .
+    0011-END.
+
+    0012-VALIDATE-RANGE.
+        IF PASSWORD > END-VALUE
+            DISPLAY 'FINDPW0001E RANGE START ' PASSWORD
+                ' IS GREATER THAN RANGE END ' END-VALUE
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        .
+    0012-END.
+
+    0020-CLEAR-BUCKETS.
+        PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1 UNTIL WS-BUCKET-IDX > 10
+            MOVE 0 TO WS-LEADING-COUNT(WS-BUCKET-IDX)
+        END-PERFORM
+        PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1 UNTIL WS-BUCKET-IDX > 5
+            MOVE 0 TO WS-POSITION-COUNT(WS-BUCKET-IDX)
+        END-PERFORM
+        .
+    0020-END.
+
+*> day4two.cob's 0100-CHECK-IF-VALID-PW rule, reproduced here with
+*> the position of the matching pair's leading digit captured in
+*> E-MATCH-POSITION for the breakdown report below.
+    0100-CHECK-EXACT-DOUBLE.
+        MOVE 0 TO COUNTER
+        SET E-PW-VALID TO TRUE
+        SET E-PW-NOT-DOUBLE TO TRUE
+        MOVE 99 TO E-PREVIOUS-MATCHING-DIGIT
+        MOVE 0 TO E-MATCH-POSITION
+        PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER=6 OR E-PW-INVALID
+            ADD 1 TO COUNTER GIVING COUNTER-PLUS-ONE
+
+            IF PASSWORD(COUNTER-PLUS-ONE:1) < PASSWORD(COUNTER:1)
+                SET E-PW-INVALID TO TRUE
+            END-IF
+
+            MOVE PASSWORD(COUNTER-PLUS-ONE:1) TO E-NEXT-DIGIT
+            IF E-NEXT-DIGIT NOT = E-PREVIOUS-MATCHING-DIGIT
+                MOVE 99 TO E-PREVIOUS-MATCHING-DIGIT
+            END-IF
+
+            IF (PASSWORD(COUNTER-PLUS-ONE:1) = PASSWORD(COUNTER:1)) AND (E-NEXT-DIGIT NOT = E-PREVIOUS-MATCHING-DIGIT)
+
+                SET E-SEARCH-NOT-FINISHED TO TRUE
+                MOVE 2 TO E-COUNTER-MATCHING-DIGITS
+                MOVE PASSWORD(COUNTER:1) TO E-PREVIOUS-MATCHING-DIGIT
+
+                PERFORM VARYING E-J FROM COUNTER-PLUS-ONE UNTIL E-J=6 OR E-SEARCH-MATCHING-FINISHED
+                    ADD 1 TO E-J GIVING E-J-PLUS-ONE
+
+                    IF PASSWORD(E-J-PLUS-ONE:1) = PASSWORD(COUNTER:1)
+                        ADD 1 TO E-COUNTER-MATCHING-DIGITS
+                    ELSE
+                        SET E-SEARCH-MATCHING-FINISHED TO TRUE
+                    END-IF
+                END-PERFORM
+
+                IF E-COUNTER-MATCHING-DIGITS = 2
+                    SET E-PW-DOUBLE TO TRUE
+*>                  FIRST QUALIFYING RUN ONLY - A CODE LIKE 112233 HAS
+*>                  THREE, AND THE BREAKDOWN REPORT BUCKETS BY WHERE
+*>                  THE PAIR FIRST APPEARS, NOT THE LAST ONE FOUND.
+                    IF E-MATCH-POSITION = 0
+                        MOVE COUNTER TO E-MATCH-POSITION
+                    END-IF
+                END-IF
+            END-IF
+
+        END-PERFORM
+        .
+    0100-END.
+
+    0150-TALLY-LEADING-DIGIT.
+        MOVE PASSWORD(1:1) TO WS-LEADING-DIGIT
+        ADD 1 TO WS-LEADING-COUNT(WS-LEADING-DIGIT + 1)
+        .
+    0150-END.
+
+    0160-TALLY-MATCH-POSITION.
+        IF E-MATCH-POSITION > 0
+            ADD 1 TO WS-POSITION-COUNT(E-MATCH-POSITION)
+        END-IF
+        .
+    0160-END.
+
+    0200-WRITE-LEADING-DIGIT-REPORT.
+        PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1 UNTIL WS-BUCKET-IDX > 10
+            MOVE 'LEADDGT' TO FDPW-STAT-TYPE
+            MOVE WS-BUCKET-IDX TO FDPW-STAT-KEY
+            SUBTRACT 1 FROM FDPW-STAT-KEY
+            MOVE WS-LEADING-COUNT(WS-BUCKET-IDX) TO FDPW-STAT-COUNT
+            WRITE FDPW-STAT-REC
+        END-PERFORM
+        .
+    0200-END.
+
+    0210-WRITE-MATCH-POSITION-REPORT.
+        PERFORM VARYING WS-BUCKET-IDX FROM 1 BY 1 UNTIL WS-BUCKET-IDX > 5
+            MOVE 'MATCHPOS' TO FDPW-STAT-TYPE
+            MOVE WS-BUCKET-IDX TO FDPW-STAT-KEY
+            MOVE WS-POSITION-COUNT(WS-BUCKET-IDX) TO FDPW-STAT-COUNT
+            WRITE FDPW-STAT-REC
+        END-PERFORM
+        .
+    0210-END.
+
+END PROGRAM FINDPWDS.
