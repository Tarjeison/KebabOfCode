@@ -0,0 +1,5 @@
+01 FDPW-STAT-REC.
+    05 FDPW-STAT-TYPE            PIC X(08).
+    05 FDPW-STAT-KEY              PIC 9(02).
+    05 FDPW-STAT-COUNT            PIC 9(06).
+    05 FILLER                     PIC X(64).
