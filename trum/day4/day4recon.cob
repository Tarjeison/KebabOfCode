@@ -0,0 +1,195 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FINDPWRC.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT FDPW-DELTA-FILE ASSIGN TO "FDPWDLTA"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-DELTA-FILE-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  FDPW-DELTA-FILE.
+        COPY FDPWDLTA.
+
+    WORKING-STORAGE SECTION.
+
+    01 WS-PASSWORD.
+        05 PASSWORD                     PIC 9(6).
+        05 END-VALUE                    PIC 9(6).
+        05 DIFF                         PIC 9(6).
+
+    01 WS-RANGE-PARSE.
+        05 FDPW-START-TXT               PIC X(6).
+        05 FDPW-END-TXT                 PIC X(6).
+
+*> any-double rule - the day4one FINDPW rule.
+    01 WS-COMPARE-ANY.
+        05 COUNTER                      PIC 9.
+        05 COUNTER-PLUS-ONE             PIC 9.
+        05 CUR-PW-INCREASING            PIC 9.
+            88 PW-INCREASING            VALUE 1.
+            88 PW-NOT-INCREASING        VALUE 0.
+        05 CUR-PW-DOUBLE-DIGITS         PIC 9.
+            88 PW-DOUBLE-DIGITS         VALUE 1.
+            88 PW-NOT-DOUBLE-DIGITS     VALUE 0.
+
+*> exactly-double rule - the day4two FINDPW rule.
+    01 WS-COMPARE-EXACT.
+        05 E-J                          PIC 9.
+        05 E-J-PLUS-ONE                 PIC 9.
+        05 E-COUNTER-MATCHING-DIGITS    PIC 9.
+        05 E-NEXT-DIGIT                 PIC 99.
+        05 E-PREVIOUS-MATCHING-DIGIT    PIC 99.
+        05 E-SEARCH-MATCHING-DIGITS     PIC 9.
+            88 E-SEARCH-MATCHING-FINISHED VALUE 1.
+            88 E-SEARCH-NOT-FINISHED      VALUE 0.
+        05 E-CUR-PW-DOUBLE              PIC 9.
+            88 E-PW-DOUBLE               VALUE 1.
+            88 E-PW-NOT-DOUBLE           VALUE 0.
+        05 E-CUR-PW-INVALID             PIC 9.
+            88 E-PW-VALID                VALUE 1.
+            88 E-PW-INVALID               VALUE 0.
+
+    01  NUM-ANY-DOUBLE-CODES            PIC 9(6).
+    01  NUM-EXACT-DOUBLE-CODES          PIC 9(6).
+    01  NUM-DELTA-CODES                 PIC 9(6).
+
+    01  WS-DELTA-FILE-STATUS            PIC XX VALUE '00'.
+
+    LINKAGE SECTION.
+        COPY FDPWPARM.
+
+PROCEDURE DIVISION USING FDPW-PARM-AREA.
+    0000-MAIN.
+        PERFORM 0011-GET-PARM-RANGE
+        PERFORM 0012-VALIDATE-RANGE
+        SUBTRACT END-VALUE FROM PASSWORD GIVING DIFF
+*>      day4two.cob's scan is inclusive of END-VALUE; match that here
+*>      so this driver's totals line up with a real day4two.cob run
+*>      over the same PARM range.
+        ADD 1 TO DIFF
+        MOVE 0 TO NUM-ANY-DOUBLE-CODES
+        MOVE 0 TO NUM-EXACT-DOUBLE-CODES
+        MOVE 0 TO NUM-DELTA-CODES
+        OPEN OUTPUT FDPW-DELTA-FILE
+        PERFORM DIFF TIMES
+            PERFORM 0100-CHECK-ANY-DOUBLE
+            IF PW-INCREASING AND PW-DOUBLE-DIGITS
+                ADD 1 TO NUM-ANY-DOUBLE-CODES
+                PERFORM 0200-CHECK-EXACT-DOUBLE
+                IF E-PW-VALID AND E-PW-DOUBLE
+                    ADD 1 TO NUM-EXACT-DOUBLE-CODES
+                ELSE
+                    ADD 1 TO NUM-DELTA-CODES
+                    PERFORM 0300-WRITE-DELTA-CODE
+                END-IF
+            END-IF
+            ADD 1 TO PASSWORD
+        END-PERFORM
+        CLOSE FDPW-DELTA-FILE
+        DISPLAY 'ANY-DOUBLE RULE ACCEPTED:   ' NUM-ANY-DOUBLE-CODES
+        DISPLAY 'EXACT-DOUBLE RULE ACCEPTED: ' NUM-EXACT-DOUBLE-CODES
+        DISPLAY 'DELTA (ANY-ONLY) CODES:     ' NUM-DELTA-CODES
+        STOP RUN
+        .
+    0000-END.
+
+    0011-GET-PARM-RANGE.
+        UNSTRING FDPW-PARM-TEXT(1:FDPW-PARM-LEN) DELIMITED BY ','
+            INTO FDPW-START-TXT FDPW-END-TXT
+        END-UNSTRING
+*>      NUMVAL (rather than a straight MOVE) so a PARM field shorter
+*>      than its PIC X slot - UNSTRING space-pads it on the right -
+*>      converts to the right zero-filled number instead of garbage.
+        MOVE FUNCTION NUMVAL(FDPW-START-TXT) TO PASSWORD
+        MOVE FUNCTION NUMVAL(FDPW-END-TXT) TO END-VALUE
+        .
+    0011-END.
+
+    0012-VALIDATE-RANGE.
+        IF PASSWORD > END-VALUE
+            DISPLAY 'FINDPW0001E RANGE START ' PASSWORD
+                ' IS GREATER THAN RANGE END ' END-VALUE
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        .
+    0012-END.
+
+*> day4one.cob's 0100-CHECK-IF-VALID-PW rule, reproduced here so
+*> both rule sets can be evaluated against the same code without
+*> calling day4one's FINDPW itself.
+    0100-CHECK-ANY-DOUBLE.
+        MOVE 0 TO COUNTER
+        SET PW-INCREASING TO TRUE
+        SET PW-NOT-DOUBLE-DIGITS TO TRUE
+
+        PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER=6 OR PW-NOT-INCREASING
+            ADD 1 TO COUNTER GIVING COUNTER-PLUS-ONE
+
+            IF PASSWORD(COUNTER-PLUS-ONE:1) < PASSWORD(COUNTER:1)
+                SET PW-NOT-INCREASING TO TRUE
+            END-IF
+
+            IF PASSWORD(COUNTER-PLUS-ONE:1) = PASSWORD(COUNTER:1)
+                SET PW-DOUBLE-DIGITS TO TRUE
+            END-IF
+
+        END-PERFORM
+        .
+    0100-END.
+
+*> day4two.cob's 0100-CHECK-IF-VALID-PW rule, reproduced here so
+*> both rule sets can be evaluated against the same code without
+*> calling day4two's FINDPW itself.
+    0200-CHECK-EXACT-DOUBLE.
+        SET E-PW-VALID TO TRUE
+        SET E-PW-NOT-DOUBLE TO TRUE
+        MOVE 99 TO E-PREVIOUS-MATCHING-DIGIT
+        PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER=6 OR E-PW-INVALID
+            ADD 1 TO COUNTER GIVING COUNTER-PLUS-ONE
+
+            IF PASSWORD(COUNTER-PLUS-ONE:1) < PASSWORD(COUNTER:1)
+                SET E-PW-INVALID TO TRUE
+            END-IF
+
+            MOVE PASSWORD(COUNTER-PLUS-ONE:1) TO E-NEXT-DIGIT
+            IF E-NEXT-DIGIT NOT = E-PREVIOUS-MATCHING-DIGIT
+                MOVE 99 TO E-PREVIOUS-MATCHING-DIGIT
+            END-IF
+
+            IF (PASSWORD(COUNTER-PLUS-ONE:1) = PASSWORD(COUNTER:1)) AND (E-NEXT-DIGIT NOT = E-PREVIOUS-MATCHING-DIGIT)
+
+                SET E-SEARCH-NOT-FINISHED TO TRUE
+                MOVE 2 TO E-COUNTER-MATCHING-DIGITS
+                MOVE PASSWORD(COUNTER:1) TO E-PREVIOUS-MATCHING-DIGIT
+
+                PERFORM VARYING E-J FROM COUNTER-PLUS-ONE UNTIL E-J=6 OR E-SEARCH-MATCHING-FINISHED
+                    ADD 1 TO E-J GIVING E-J-PLUS-ONE
+
+                    IF PASSWORD(E-J-PLUS-ONE:1) = PASSWORD(COUNTER:1)
+                        ADD 1 TO E-COUNTER-MATCHING-DIGITS
+                    ELSE
+                        SET E-SEARCH-MATCHING-FINISHED TO TRUE
+                    END-IF
+                END-PERFORM
+
+                IF E-COUNTER-MATCHING-DIGITS = 2
+                    SET E-PW-DOUBLE TO TRUE
+                END-IF
+            END-IF
+
+        END-PERFORM
+        .
+    0200-END.
+
+    0300-WRITE-DELTA-CODE.
+        MOVE PASSWORD TO FDPW-DELTA-CODE
+        MOVE 'ANY-DOUBLE-ONLY' TO FDPW-DELTA-REASON
+        WRITE FDPW-DELTA-REC
+        .
+    0300-END.
+
+END PROGRAM FINDPWRC.
