@@ -0,0 +1,2 @@
+01 FDPW-TRC-REC.
+    05 FDPW-TRC-LINE              PIC X(80).
