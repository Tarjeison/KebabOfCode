@@ -0,0 +1,8 @@
+01 FDPW-CKPT-REC.
+    05 FDPW-CKPT-START            PIC X(6).
+    05 FDPW-CKPT-END              PIC X(6).
+    05 FDPW-CKPT-RUNLEN-LOW       PIC 9(2).
+    05 FDPW-CKPT-RUNLEN-HIGH      PIC 9(2).
+    05 FDPW-CKPT-PASSWORD         PIC X(6).
+    05 FDPW-CKPT-VALID-COUNT      PIC 9(6).
+    05 FILLER                     PIC X(52).
