@@ -0,0 +1,4 @@
+01 FDPW-DELTA-REC.
+    05 FDPW-DELTA-CODE            PIC X(6).
+    05 FDPW-DELTA-REASON          PIC X(30).
+    05 FILLER                     PIC X(44).
