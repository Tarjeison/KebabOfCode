@@ -1,22 +1,89 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FINDPW.
-    
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT FDPW-OUT-FILE ASSIGN TO "FDPWOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-OUT-FILE-STATUS.
+        SELECT FDPW-TRC-FILE ASSIGN TO "FDPWTRC"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-TRC-FILE-STATUS.
+        SELECT FDPW-CKPT-FILE ASSIGN TO "FDPWCKPT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  FDPW-OUT-FILE.
+        COPY FDPWVOUT.
+    FD  FDPW-TRC-FILE.
+        COPY FDPWTRC.
+    FD  FDPW-CKPT-FILE.
+        COPY FDPWCKPT.
+
     WORKING-STORAGE SECTION.
-    
+
+*> PASSWORD-CHAR is the code itself - independent storage, not a
+*> REDEFINES of a numeric field, so it can genuinely hold letters as
+*> well as digits. END-CHAR is compared to it lexicographically, and
+*> 0060-INCREMENT-CODE steps it without relying on numeric ADD.
     01 WS-PASSWORD.
-        05 PASSWORD                     PIC 9(6) VALUE 158126.
         05 PASSWORD-CHAR                PIC X(6).
-        05 END-VALUE                    PIC 9(6) VALUE 624574.
-        05 DIFF                         PIC 9(6).
-        
+        05 END-CHAR                     PIC X(6).
+
+    01 WS-RANGE-PARSE.
+        05 FDPW-START-TXT               PIC X(6).
+        05 FDPW-END-TXT                 PIC X(6).
+        05 FDPW-RUNLEN-LOW-TXT          PIC X(2) VALUE SPACES.
+        05 FDPW-RUNLEN-HIGH-TXT         PIC X(2) VALUE SPACES.
+        05 FDPW-DEBUG-TXT               PIC X(1) VALUE SPACE.
+
+    01  WS-NUM-TEMP                     PIC 9(6).
+
+    01  WS-PARM-START                   PIC X(6).
+
+*> symbol set the scan walks through, in increment order - digits
+*> first, then letters, matching how a 6-character PIN would be read.
+    01  WS-ALPHABET                     PIC X(36) VALUE
+        '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+    01 WS-INCR-CONTROL.
+        05 WS-INCR-POS                  PIC 9.
+        05 WS-INCR-CHAR                 PIC X(1).
+        05 WS-ALPHA-IDX                 PIC 99.
+        05 WS-CARRY-SWITCH              PIC 9.
+            88 CARRY-PENDING            VALUE 1.
+            88 CARRY-DONE               VALUE 0.
+
+*> used by 0014/0016 to reject a PARM code containing a character
+*> outside WS-ALPHABET before the scan or the increment logic ever
+*> sees it.
+    01 WS-CHAR-CHECK.
+        05 WS-CHAR-POS                  PIC 9.
+        05 WS-CHAR-TO-CHECK             PIC X(1).
+        05 WS-CHAR-FOUND-IDX            PIC 99.
+
+    01  WS-RANGE-SWITCH                 PIC 9 VALUE 0.
+        88 RANGE-SCAN-DONE              VALUE 1.
+        88 RANGE-SCAN-NOT-DONE          VALUE 0.
+
+*> how long a run of matching adjacent digits has to be to count as
+*> "the" double for this rule. Defaulted to exactly 2 (the original
+*> policy) but overridable from the PARM so a policy change doesn't
+*> need a recompile.
+    01 WS-RUNLEN-BOUNDS.
+        05 WS-RUNLEN-LOW                PIC 9(2) VALUE 2.
+        05 WS-RUNLEN-HIGH                PIC 9(2) VALUE 2.
+
     01 WS-COMPARE.
         05 COUNTER                      PIC 9.
         05 COUNTER-PLUS-ONE             PIC 9.
         05 J                            PIC 9.
         05 COUNTER-MATCHING-DIGITS      PIC 9.
-        05 NEXT-DIGIT                   PIC 99.
-        05 PREVIOUS-MATCHING-DIGIT      PIC 99.
+        05 NEXT-DIGIT                   PIC X(1).
+        05 PREVIOUS-MATCHING-DIGIT      PIC X(1).
         05 J-PLUS-ONE                   PIC 9.
         05 SEARCH-MATCHING-DIGITS       PIC 9.
             88 SEARCH-MATCHING-FINISHED VALUE 1.
@@ -27,111 +94,366 @@ DATA DIVISION.
         05 CUR-PW-INVALID               PIC 9.
             88 PW-VALID                 VALUE 1.
             88 PW-INVALID               VALUE 0.
-            
-        
+
+
     01  NUM-VALID-CODES                 PIC 9(6).
-            
+
     01  DEBUG                           PIC 9 VALUE 0.
         88 DEBUG-ON                     VALUE 1.
         88 DEBUG-OFF                    VALUE 0.
-    
-PROCEDURE DIVISION.
+
+    01  WS-RESTART-SWITCH                PIC 9 VALUE 0.
+        88 RESTART-FOUND                 VALUE 1.
+        88 RESTART-NOT-FOUND             VALUE 0.
+
+    01  WS-CHECKPOINT-INTERVAL           PIC 9(6) VALUE 1000.
+    01  WS-ITERATION-COUNT                PIC 9(6) VALUE 0.
+
+    01 WS-CKPT-CONTROL.
+        05 WS-DUMMY                      PIC 9(6).
+        05 WS-CKPT-REMAINDER             PIC 9(6).
+
+    01  WS-OUT-FILE-STATUS              PIC XX VALUE '00'.
+    01  WS-TRC-FILE-STATUS               PIC XX VALUE '00'.
+    01  WS-CKPT-FILE-STATUS              PIC XX VALUE '00'.
+    01  WS-TRACE-LINE                    PIC X(80).
+
+    LINKAGE SECTION.
+        COPY FDPWPARM.
+
+PROCEDURE DIVISION USING FDPW-PARM-AREA.
     0000-INIT.
         SET DEBUG-OFF TO TRUE
-        IF DEBUG-ON 
+        PERFORM 0011-GET-PARM-RANGE
+        IF DEBUG-ON
             PERFORM 0010-DEBUG
-        ELSE 
+        ELSE
             PERFORM 0050-MAIN
         END-IF
         .
     0000-END.
-    
+
+*> traces the evaluation of the PARM's own start-of-range code (the
+*> "any code passed in", per FDPW-START-TXT) to FDPWTRC instead of the
+*> fixed test case this used to be wired to.
     0010-DEBUG.
-        MOVE 335556 TO PASSWORD
-        DISPLAY PASSWORD
+        DISPLAY PASSWORD-CHAR
+        OPEN OUTPUT FDPW-TRC-FILE
+        IF WS-TRC-FILE-STATUS NOT = '00'
+            DISPLAY 'FINDPW0006E ERROR OPENING FDPWTRC - FILE STATUS '
+                WS-TRC-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
         PERFORM 0100-CHECK-IF-VALID-PW
+        CLOSE FDPW-TRC-FILE
         STOP RUN.
     0010-END.
-    
-    0050-MAIN.
-        SUBTRACT END-VALUE FROM PASSWORD GIVING DIFF
-        MOVE 0 TO NUM-VALID-CODES
-        ADD 1 TO DIFF
-        PERFORM DIFF TIMES
-            PERFORM 0100-CHECK-IF-VALID-PW
-            ADD 1 TO PASSWORD
+
+    0011-GET-PARM-RANGE.
+        UNSTRING FDPW-PARM-TEXT(1:FDPW-PARM-LEN) DELIMITED BY ','
+            INTO FDPW-START-TXT FDPW-END-TXT
+                 FDPW-RUNLEN-LOW-TXT FDPW-RUNLEN-HIGH-TXT
+                 FDPW-DEBUG-TXT
+        END-UNSTRING
+*>      a purely numeric field is still zero-filled via NUMVAL, same
+*>      as before - FUNCTION NUMVAL's result is a numeric item, and
+*>      moving a numeric DISPLAY item to an alphanumeric one copies
+*>      its digit characters as-is, so "5" still lands as "000005".
+*>      Anything with a letter in it skips NUMVAL entirely and is
+*>      taken as the literal alphanumeric code (space-padded if it is
+*>      shorter than six characters).
+        IF FDPW-START-TXT IS NUMERIC
+            MOVE FUNCTION NUMVAL(FDPW-START-TXT) TO WS-NUM-TEMP
+            MOVE WS-NUM-TEMP TO PASSWORD-CHAR
+        ELSE
+            MOVE FDPW-START-TXT TO PASSWORD-CHAR
+        END-IF
+        IF FDPW-END-TXT IS NUMERIC
+            MOVE FUNCTION NUMVAL(FDPW-END-TXT) TO WS-NUM-TEMP
+            MOVE WS-NUM-TEMP TO END-CHAR
+        ELSE
+            MOVE FDPW-END-TXT TO END-CHAR
+        END-IF
+        MOVE PASSWORD-CHAR TO WS-PARM-START
+        IF FDPW-RUNLEN-LOW-TXT NOT = SPACES
+            MOVE FUNCTION NUMVAL(FDPW-RUNLEN-LOW-TXT) TO WS-RUNLEN-LOW
+        END-IF
+        IF FDPW-RUNLEN-HIGH-TXT NOT = SPACES
+            MOVE FUNCTION NUMVAL(FDPW-RUNLEN-HIGH-TXT) TO WS-RUNLEN-HIGH
+        END-IF
+        IF FDPW-DEBUG-TXT = 'Y' OR FDPW-DEBUG-TXT = 'y'
+            SET DEBUG-ON TO TRUE
+        END-IF
+        PERFORM 0014-VALIDATE-CODE-CHARS
+        .
+    0011-END.
+
+*> rejects a range whose start or end code contains a character
+*> outside WS-ALPHABET (a stray lowercase letter, or trailing blanks
+*> from a PARM value shorter than six characters) before the scan or
+*> 0061-INCREMENT-POSITION ever sees it - otherwise that paragraph's
+*> alphabet search falls through to WS-ALPHA-IDX = 36 and silently
+*> mistreats the bad character as a 'Z'.
+    0014-VALIDATE-CODE-CHARS.
+        PERFORM VARYING WS-CHAR-POS FROM 1 BY 1 UNTIL WS-CHAR-POS > 6
+            MOVE PASSWORD-CHAR(WS-CHAR-POS:1) TO WS-CHAR-TO-CHECK
+            PERFORM 0016-CHECK-ONE-CHAR
+            MOVE END-CHAR(WS-CHAR-POS:1) TO WS-CHAR-TO-CHECK
+            PERFORM 0016-CHECK-ONE-CHAR
         END-PERFORM
+        .
+    0014-END.
+
+    0016-CHECK-ONE-CHAR.
+        PERFORM VARYING WS-CHAR-FOUND-IDX FROM 1 BY 1
+                UNTIL WS-ALPHABET(WS-CHAR-FOUND-IDX:1) = WS-CHAR-TO-CHECK
+                    OR WS-CHAR-FOUND-IDX = 36
+            CONTINUE
+        END-PERFORM
+        IF WS-ALPHABET(WS-CHAR-FOUND-IDX:1) NOT = WS-CHAR-TO-CHECK
+            DISPLAY 'FINDPW0004E RANGE CODE CONTAINS A CHARACTER NOT IN '
+                'THE SUPPORTED ALPHABET: "' WS-CHAR-TO-CHECK '"'
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        .
+    0016-END.
+
+*>  PASSWORD-CHAR = END-CHAR (a single-code range) is a legitimate
+*>  request, not a range-order error - only reject when the start
+*>  actually sorts after the end.
+    0012-VALIDATE-RANGE.
+        IF PASSWORD-CHAR > END-CHAR
+            DISPLAY 'FINDPW0001E RANGE START ' PASSWORD-CHAR
+                ' IS GREATER THAN RANGE END ' END-CHAR
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        IF WS-RUNLEN-LOW > WS-RUNLEN-HIGH
+            DISPLAY 'FINDPW0003E RUN-LENGTH LOW ' WS-RUNLEN-LOW
+                ' IS GREATER THAN RUN-LENGTH HIGH ' WS-RUNLEN-HIGH
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        .
+    0012-END.
+
+    0013-CHECK-RESTART.
+        MOVE 0 TO NUM-VALID-CODES
+        SET RESTART-NOT-FOUND TO TRUE
+        OPEN INPUT FDPW-CKPT-FILE
+        IF WS-CKPT-FILE-STATUS = '00'
+            READ FDPW-CKPT-FILE
+                AT END
+                    SET RESTART-NOT-FOUND TO TRUE
+                NOT AT END
+                    IF FDPW-CKPT-START = WS-PARM-START
+                            AND FDPW-CKPT-END = END-CHAR
+                            AND FDPW-CKPT-RUNLEN-LOW = WS-RUNLEN-LOW
+                            AND FDPW-CKPT-RUNLEN-HIGH = WS-RUNLEN-HIGH
+                        SET RESTART-FOUND TO TRUE
+                        MOVE FDPW-CKPT-PASSWORD TO PASSWORD-CHAR
+                        MOVE FDPW-CKPT-VALID-COUNT TO NUM-VALID-CODES
+                    ELSE
+                        DISPLAY 'FINDPW0002W CHECKPOINT IS FOR A DIFFERENT '
+                            'RANGE OR RULE - IGNORING IT AND STARTING FRESH'
+                        SET RESTART-NOT-FOUND TO TRUE
+                    END-IF
+            END-READ
+            CLOSE FDPW-CKPT-FILE
+        END-IF
+        .
+    0013-END.
+
+    0050-MAIN.
+        PERFORM 0013-CHECK-RESTART
+        PERFORM 0012-VALIDATE-RANGE
+        IF RESTART-FOUND
+            OPEN EXTEND FDPW-OUT-FILE
+        ELSE
+            OPEN OUTPUT FDPW-OUT-FILE
+        END-IF
+        IF WS-OUT-FILE-STATUS NOT = '00'
+            DISPLAY 'FINDPW0005E ERROR OPENING FDPWOUT - FILE STATUS '
+                WS-OUT-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        SET RANGE-SCAN-NOT-DONE TO TRUE
+        PERFORM 0020-SCAN-ONE-CODE UNTIL RANGE-SCAN-DONE
+        CLOSE FDPW-OUT-FILE
+        PERFORM 0095-CLEAR-CHECKPOINT
         DISPLAY NUM-VALID-CODES
         STOP RUN
         .
     0050-END.
-    
+
+    0020-SCAN-ONE-CODE.
+        PERFORM 0100-CHECK-IF-VALID-PW
+        IF PW-VALID AND PW-DOUBLE
+            PERFORM 0150-WRITE-VALID-CODE
+        END-IF
+        IF PASSWORD-CHAR = END-CHAR
+            SET RANGE-SCAN-DONE TO TRUE
+        ELSE
+            PERFORM 0060-INCREMENT-CODE
+            ADD 1 TO WS-ITERATION-COUNT
+            DIVIDE WS-ITERATION-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-DUMMY REMAINDER WS-CKPT-REMAINDER
+            IF WS-CKPT-REMAINDER = 0
+                PERFORM 0210-WRITE-CHECKPOINT
+            END-IF
+        END-IF
+        .
+    0020-END.
+
+*> steps PASSWORD-CHAR to the next code in WS-ALPHABET order, carrying
+*> into the position to the left the way an odometer rolls over - no
+*> numeric ADD involved, so a code with letters in it increments the
+*> same way a purely numeric one does.
+    0060-INCREMENT-CODE.
+        MOVE 6 TO WS-INCR-POS
+        SET CARRY-PENDING TO TRUE
+        PERFORM 0061-INCREMENT-POSITION
+            UNTIL CARRY-DONE OR WS-INCR-POS = 0
+        .
+    0060-END.
+
+    0061-INCREMENT-POSITION.
+        MOVE PASSWORD-CHAR(WS-INCR-POS:1) TO WS-INCR-CHAR
+        PERFORM VARYING WS-ALPHA-IDX FROM 1 BY 1
+                UNTIL WS-ALPHABET(WS-ALPHA-IDX:1) = WS-INCR-CHAR
+                    OR WS-ALPHA-IDX = 36
+            CONTINUE
+        END-PERFORM
+        IF WS-ALPHA-IDX = 36
+            MOVE '0' TO PASSWORD-CHAR(WS-INCR-POS:1)
+        ELSE
+            ADD 1 TO WS-ALPHA-IDX
+            MOVE WS-ALPHABET(WS-ALPHA-IDX:1) TO PASSWORD-CHAR(WS-INCR-POS:1)
+            SET CARRY-DONE TO TRUE
+        END-IF
+        SUBTRACT 1 FROM WS-INCR-POS
+        .
+    0061-END.
+
     0100-CHECK-IF-VALID-PW.
         MOVE 0 TO COUNTER
-        SET PW-VALID TO TRUE 
-        SET PW-NOT-DOUBLE TO TRUE 
-        MOVE 99 TO PREVIOUS-MATCHING-DIGIT
+        SET PW-VALID TO TRUE
+        SET PW-NOT-DOUBLE TO TRUE
+        MOVE '*' TO PREVIOUS-MATCHING-DIGIT
         PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER=6 OR PW-INVALID
             ADD 1 TO COUNTER GIVING COUNTER-PLUS-ONE
             IF DEBUG-ON
-                DISPLAY PASSWORD(COUNTER:1) ':' PASSWORD(COUNTER-PLUS-ONE:1)
+                DISPLAY PASSWORD-CHAR(COUNTER:1) ':' PASSWORD-CHAR(COUNTER-PLUS-ONE:1)
+                MOVE SPACES TO WS-TRACE-LINE
+                STRING PASSWORD-CHAR(COUNTER:1) ':' PASSWORD-CHAR(COUNTER-PLUS-ONE:1)
+                    DELIMITED BY SIZE INTO WS-TRACE-LINE
+                PERFORM 0190-WRITE-TRACE-LINE
             END-IF
-            
-            IF PASSWORD(COUNTER-PLUS-ONE:1) < PASSWORD(COUNTER:1)
+
+            IF PASSWORD-CHAR(COUNTER-PLUS-ONE:1) < PASSWORD-CHAR(COUNTER:1)
                 SET PW-INVALID TO TRUE
                 IF DEBUG-ON
                     DISPLAY 'Not increasing numbers'
+                    MOVE 'Not increasing numbers' TO WS-TRACE-LINE
+                    PERFORM 0190-WRITE-TRACE-LINE
                 END-IF
             END-IF
-            
-#           Using PIC 99 field to have an invalid digit (99). When comparing the other data type needs to be equal.
-            MOVE PASSWORD(COUNTER-PLUS-ONE:1) TO NEXT-DIGIT
+
+*>          PREVIOUS-MATCHING-DIGIT is PIC X(1) holding a sentinel
+*>          value ('*') that cannot occur in WS-ALPHABET, so it can
+*>          never falsely equal a real character from an alphanumeric
+*>          code the way a sentinel digit could collide with a real one.
+            MOVE PASSWORD-CHAR(COUNTER-PLUS-ONE:1) TO NEXT-DIGIT
             IF NEXT-DIGIT NOT = PREVIOUS-MATCHING-DIGIT
-                MOVE 99 TO PREVIOUS-MATCHING-DIGIT
+                MOVE '*' TO PREVIOUS-MATCHING-DIGIT
             END-IF
-            
-            IF (PASSWORD(COUNTER-PLUS-ONE:1) = PASSWORD(COUNTER:1)) AND (NEXT-DIGIT NOT = PREVIOUS-MATCHING-DIGIT)
+
+            IF (PASSWORD-CHAR(COUNTER-PLUS-ONE:1) = PASSWORD-CHAR(COUNTER:1)) AND (NEXT-DIGIT NOT = PREVIOUS-MATCHING-DIGIT)
 
                 SET SEARCH-NOT-FINISHED TO TRUE
                 MOVE 2 TO COUNTER-MATCHING-DIGITS
-                MOVE PASSWORD(COUNTER:1) TO PREVIOUS-MATCHING-DIGIT
-                
+                MOVE PASSWORD-CHAR(COUNTER:1) TO PREVIOUS-MATCHING-DIGIT
+
                 IF DEBUG-ON
                         DISPLAY 'Searching for double'
+                        MOVE 'Searching for double' TO WS-TRACE-LINE
+                        PERFORM 0190-WRITE-TRACE-LINE
                 END-IF
-                    
+
                 PERFORM VARYING J FROM COUNTER-PLUS-ONE UNTIL J=6 OR SEARCH-MATCHING-FINISHED
                     ADD 1 TO J GIVING J-PLUS-ONE
-                    
+
                     IF DEBUG-ON
-                        DISPLAY PASSWORD(J-PLUS-ONE:1) ';' PASSWORD(COUNTER:1)
+                        DISPLAY PASSWORD-CHAR(J-PLUS-ONE:1) ';' PASSWORD-CHAR(COUNTER:1)
+                        STRING PASSWORD-CHAR(J-PLUS-ONE:1) ';' PASSWORD-CHAR(COUNTER:1)
+                            DELIMITED BY SIZE INTO WS-TRACE-LINE
+                        PERFORM 0190-WRITE-TRACE-LINE
                     END-IF
-                    
-                    IF PASSWORD(J-PLUS-ONE:1) = PASSWORD(COUNTER:1)
+
+                    IF PASSWORD-CHAR(J-PLUS-ONE:1) = PASSWORD-CHAR(COUNTER:1)
                         ADD 1 TO COUNTER-MATCHING-DIGITS
                     ELSE
-                        SET SEARCH-MATCHING-FINISHED TO TRUE 
+                        SET SEARCH-MATCHING-FINISHED TO TRUE
                     END-IF
                 END-PERFORM
-                
+
                 IF DEBUG-ON
                     DISPLAY 'Number of matching digits: ' COUNTER-MATCHING-DIGITS
+                    STRING 'Number of matching digits: ' COUNTER-MATCHING-DIGITS
+                        DELIMITED BY SIZE INTO WS-TRACE-LINE
+                    PERFORM 0190-WRITE-TRACE-LINE
                 END-IF
-                IF COUNTER-MATCHING-DIGITS = 2 
-                    SET PW-DOUBLE TO TRUE 
+                IF COUNTER-MATCHING-DIGITS >= WS-RUNLEN-LOW
+                        AND COUNTER-MATCHING-DIGITS <= WS-RUNLEN-HIGH
+                    SET PW-DOUBLE TO TRUE
                 END-IF
             END-IF
-            
+
         END-PERFORM
         IF PW-VALID AND PW-DOUBLE
             IF DEBUG-ON
                 DISPLAY 'Valid'
+                MOVE 'Valid' TO WS-TRACE-LINE
+                PERFORM 0190-WRITE-TRACE-LINE
             END-IF
             ADD 1 TO NUM-VALID-CODES
         END-IF
         .
     0100-END.
 
-    
-END PROGRAM FINDPW.
+    0190-WRITE-TRACE-LINE.
+        MOVE WS-TRACE-LINE TO FDPW-TRC-LINE
+        WRITE FDPW-TRC-REC
+        .
+    0190-END.
+
+    0150-WRITE-VALID-CODE.
+        MOVE PASSWORD-CHAR TO FDPW-VALID-CODE
+        MOVE 'EXACT-DOUBLE' TO FDPW-VALID-RULE
+        WRITE FDPW-VALID-REC
+        .
+    0150-END.
 
+    0095-CLEAR-CHECKPOINT.
+        OPEN OUTPUT FDPW-CKPT-FILE
+        CLOSE FDPW-CKPT-FILE
+        .
+    0095-END.
+
+    0210-WRITE-CHECKPOINT.
+        MOVE WS-PARM-START TO FDPW-CKPT-START
+        MOVE END-CHAR TO FDPW-CKPT-END
+        MOVE WS-RUNLEN-LOW TO FDPW-CKPT-RUNLEN-LOW
+        MOVE WS-RUNLEN-HIGH TO FDPW-CKPT-RUNLEN-HIGH
+        MOVE PASSWORD-CHAR TO FDPW-CKPT-PASSWORD
+        MOVE NUM-VALID-CODES TO FDPW-CKPT-VALID-COUNT
+        OPEN OUTPUT FDPW-CKPT-FILE
+        WRITE FDPW-CKPT-REC
+        CLOSE FDPW-CKPT-FILE
+        .
+    0210-END.
+
+END PROGRAM FINDPW.
