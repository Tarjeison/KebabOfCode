@@ -0,0 +1,47 @@
+//FDPW2    JOB (TRUM),'FINDPW EXACT-DOUBLE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH: COMPILE/LINK AND RUN FINDPW (EXACT-DOUBLE RULE)*
+//* SOURCE IS DAY4TWO.COB, WORKING RANGE IS SUPPLIED BELOW VIA    *
+//* THE PARM= ON THE GO STEP. CHANGE THAT PARM TO RERUN A         *
+//* DIFFERENT RANGE WITHOUT A RECOMPILE.                          *
+//*--------------------------------------------------------------*
+//COMPLNK  EXEC PROC=IGYWCL,
+//             PARM.COB='LIB,APOST,SOURCEFORMAT(FREE)'
+//* EXADBL-QUALIFIED COPYLIB - DAY4TWO.COB'S FDPWCKPT CARRIES RUN-
+//* LENGTH BOUNDS THAT DAY4ONE.COB'S DOESN'T, SO THIS CANNOT SHARE A
+//* COPYLIB WITH FDPW1. SEE FDPW1.JCL.
+//COB.SYSLIB  DD DSN=TRUM.FINDPW.EXADBL.COPYLIB,DISP=SHR
+//COB.SYSIN   DD DSN=TRUM.FINDPW.SOURCE(DAY4TWO),DISP=SHR
+//LKED.SYSLMOD DD DSN=TRUM.FINDPW.LOADLIB(FINDPW2),DISP=SHR
+//*
+//GO       EXEC PGM=FINDPW2,
+//             PARM='158126,624574',
+//             COND=(0,NE,COMPLNK)
+//STEPLIB  DD DSN=TRUM.FINDPW.LOADLIB,DISP=SHR
+//* STABLE (NON-GDG) DATASET SO A RESTART'S OPEN EXTEND APPENDS TO
+//* THE SAME PHYSICAL OUTPUT THE ABENDED RUN LEFT BEHIND, THE SAME
+//* WAY FDPWCKPT ALREADY DOES, INSTEAD OF A NEW EMPTY GENERATION.
+//FDPWOUT  DD DSN=TRUM.FINDPW.EXADBL.VALID,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//* NO FDPWTRC DD HERE - THE NIGHTLY PARM CARRIES NO DEBUG FLAG, SO
+//* DAY4TWO.COB NEVER OPENS FDPW-TRC-FILE ON THIS PATH. ALLOCATING A
+//* TRACE GENERATION ON EVERY NIGHTLY RUN WOULD JUST CATALOG AN EMPTY
+//* ONE FOREVER. SEE FDPW2D.JCL FOR THE DEBUG VARIANT THAT ADDS IT
+//* BACK ALONGSIDE A PARM THAT ACTUALLY TURNS DEBUG ON.
+//* DISP=OLD SO THE PROGRAM'S OWN OPEN OUTPUT (NOT JCL MOD/APPEND
+//* POSITIONING) CONTROLS REPLACEMENT OF THIS SINGLE-RECORD FILE -
+//* MOD WOULD FORCE EVERY CHECKPOINT WRITE TO APPEND INSTEAD OF
+//* REPLACE. MUST BE PRE-ALLOCATED ONCE BEFORE THE FIRST RUN (SAME
+//* AS ANY OTHER CONTROL/CHECKPOINT DATASET IN THIS SHOP).
+//FDPWCKPT DD DSN=TRUM.FINDPW.EXADBL.CKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD DSN=TRUM.FINDPW.EXADBL.SYSOUT.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=1330)
+//SYSUDUMP DD SYSOUT=*
