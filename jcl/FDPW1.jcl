@@ -0,0 +1,43 @@
+//FDPW1    JOB (TRUM),'FINDPW ANY-DOUBLE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH: COMPILE/LINK AND RUN FINDPW (ANY-DOUBLE RULE)  *
+//* SOURCE IS DAY4ONE.COB, WORKING RANGE IS SUPPLIED BELOW VIA    *
+//* THE PARM= ON THE GO STEP. CHANGE THAT PARM TO RERUN A         *
+//* DIFFERENT RANGE WITHOUT A RECOMPILE.                          *
+//*--------------------------------------------------------------*
+//COMPLNK  EXEC PROC=IGYWCL,
+//             PARM.COB='LIB,APOST,SOURCEFORMAT(FREE)'
+//* ANYDBL-QUALIFIED COPYLIB - DAY4ONE.COB HAS ITS OWN FDPWCKPT/FDPWVOUT/
+//* FDPWPARM MEMBERS, LAID OUT DIFFERENTLY FROM DAY4TWO.COB'S (FDPW2
+//* CARRIES RUN-LENGTH BOUNDS IN ITS CHECKPOINT RECORD, THIS ONE DOESN'T).
+//* DO NOT POINT THIS AT THE EXADBL COPYLIB OR VICE VERSA.
+//COB.SYSLIB  DD DSN=TRUM.FINDPW.ANYDBL.COPYLIB,DISP=SHR
+//COB.SYSIN   DD DSN=TRUM.FINDPW.SOURCE(DAY4ONE),DISP=SHR
+//LKED.SYSLMOD DD DSN=TRUM.FINDPW.LOADLIB(FINDPW1),DISP=SHR
+//*
+//GO       EXEC PGM=FINDPW1,
+//             PARM='158126,624574',
+//             COND=(0,NE,COMPLNK)
+//STEPLIB  DD DSN=TRUM.FINDPW.LOADLIB,DISP=SHR
+//* STABLE (NON-GDG) DATASET SO A RESTART'S OPEN EXTEND APPENDS TO
+//* THE SAME PHYSICAL OUTPUT THE ABENDED RUN LEFT BEHIND, THE SAME
+//* WAY FDPWCKPT ALREADY DOES, INSTEAD OF A NEW EMPTY GENERATION.
+//FDPWOUT  DD DSN=TRUM.FINDPW.ANYDBL.VALID,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//* DISP=OLD SO THE PROGRAM'S OWN OPEN OUTPUT (NOT JCL MOD/APPEND
+//* POSITIONING) CONTROLS REPLACEMENT OF THIS SINGLE-RECORD FILE -
+//* MOD WOULD FORCE EVERY CHECKPOINT WRITE TO APPEND INSTEAD OF
+//* REPLACE. MUST BE PRE-ALLOCATED ONCE BEFORE THE FIRST RUN (SAME
+//* AS ANY OTHER CONTROL/CHECKPOINT DATASET IN THIS SHOP).
+//FDPWCKPT DD DSN=TRUM.FINDPW.ANYDBL.CKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD DSN=TRUM.FINDPW.ANYDBL.SYSOUT.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=1330)
+//SYSUDUMP DD SYSOUT=*
