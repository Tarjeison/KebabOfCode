@@ -0,0 +1,30 @@
+//FDPW2D   JOB (TRUM),'FINDPW EXACT-DOUBLE DEBUG',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ON-DEMAND DEBUG RUN: TRACES A SINGLE CODE'S EVALUATION TO     *
+//* FDPWTRC INSTEAD OF SCANNING A RANGE. SUBMIT THIS BY HAND WHEN *
+//* A SPECIFIC CODE'S VALIDATION RESULT NEEDS TO BE HANDED TO     *
+//* SOMEONE AS A TRACE FILE - NOT PART OF THE NIGHTLY SCHEDULE,   *
+//* SO IT IS THE ONLY PLACE FDPWTRC GETS ALLOCATED.               *
+//* THE GO STEP'S PARM IS start,end,low,high,debug - ONLY THE     *
+//* START CODE AND THE TRAILING Y ARE USED ON THIS PATH; CHANGE   *
+//* THE START CODE TO TRACE A DIFFERENT ONE.                      *
+//*--------------------------------------------------------------*
+//COMPLNK  EXEC PROC=IGYWCL,
+//             PARM.COB='LIB,APOST,SOURCEFORMAT(FREE)'
+//* SAME EXADBL COPYLIB AS FDPW2.JCL - THIS COMPILES THE SAME DAY4TWO
+//* SOURCE, JUST WITH A DIFFERENT GO-STEP PARM.
+//COB.SYSLIB  DD DSN=TRUM.FINDPW.EXADBL.COPYLIB,DISP=SHR
+//COB.SYSIN   DD DSN=TRUM.FINDPW.SOURCE(DAY4TWO),DISP=SHR
+//LKED.SYSLMOD DD DSN=TRUM.FINDPW.LOADLIB(FINDPW2),DISP=SHR
+//*
+//GO       EXEC PGM=FINDPW2,
+//             PARM='335556,624574,2,2,Y',
+//             COND=(0,NE,COMPLNK)
+//STEPLIB  DD DSN=TRUM.FINDPW.LOADLIB,DISP=SHR
+//FDPWTRC  DD DSN=TRUM.FINDPW.EXADBL.TRACE.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
